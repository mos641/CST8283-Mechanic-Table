@@ -1,7 +1,44 @@
       ******************************************************************
       * Author: Mostapha A
-      * Purpose: Record car details from an external file and load a 
+      * Purpose: Record car details from an external file and load a
       * 		 table sequentially with the records read
+      ******************************************************************
+      * Maintenance History:
+      * 2026-08-09  MA  Detect and report CARFILE.TXT records dropped
+      *                 when the file has more than 200 vehicles.
+      * 2026-08-09  MA  Added CAR-PRINT-FILE so the car table is also
+      *                 written to a paginated report file.
+      * 2026-08-09  MA  Validate CAR-YEAR/ENGINE-SIZE on load; bad
+      *                 records now go to CAR-REJECT-FILE instead of
+      *                 the table.
+      * 2026-08-09  MA  Extended CAR-RECORD with VIN, mileage, and
+      *                 customer name so the table ties back to a
+      *                 specific vehicle/work order.
+      * 2026-08-09  MA  Added TRANS-FILE (parts/labor) join against
+      *                 CAR-TABLE, written out as a repair-ticket
+      *                 report.
+      * 2026-08-09  MA  Added sorted-by-year and sorted-by-engine-size
+      *                 views of CAR-TABLE for scheduling.
+      * 2026-08-09  MA  CAR-FILE converted to an indexed file keyed on
+      *                 CAR-TYPE; added a direct-lookup run mode so one
+      *                 car can be pulled up without a full table load.
+      * 2026-08-09  MA  Added an add/change/delete maintenance run mode
+      *                 so corrections are written back to CARFILE.TXT
+      *                 instead of being hand-edited.
+      * 2026-08-09  MA  Added a make/engine-size summary block after the
+      *                 car table showing counts per CAR-TYPE and the
+      *                 average CAR-YEAR/ENGINE-SIZE.
+      * 2026-08-09  MA  Added checkpoint/restart support to the
+      *                 CARFILE.TXT load loop for scheduled batch runs.
+      * 2026-08-09  MA  Restart now rebuilds CAR-TABLE from CARFILE.TXT
+      *                 up to the checkpointed position instead of just
+      *                 restoring TABLE-SIZE; CAR-REJECT-FILE is opened
+      *                 EXTEND on restart so earlier rejects survive.
+      *                 Added a CAR-FILE open-status check, validation
+      *                 on maintenance-mode add/change, a zero-divide
+      *                 guard on the table summary, widened the ticket
+      *                 separator line, and corrected the minimum valid
+      *                 ENGINE-SIZE to 0 litres for electric vehicles.
       ******************************************************************
        IDENTIFICATION DIVISION.
 
@@ -14,22 +51,148 @@
        FILE-CONTROL.
            SELECT CAR-FILE
               ASSIGN TO "../CARFILE.TXT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS DYNAMIC
+                 RECORD KEY IS CAR-TYPE
+                 FILE STATUS IS WS-CAR-FILE-STATUS.
+
+           SELECT CAR-PRINT-FILE
+              ASSIGN TO "../CARLIST.PRT"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CAR-REJECT-FILE
+              ASSIGN TO "../CARREJ.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+           SELECT TRANS-FILE
+              ASSIGN TO "../CARTRANS.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT TICKET-FILE
+              ASSIGN TO "../REPAIRRPT.TXT"
                  ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT CHECKPOINT-FILE
+              ASSIGN TO "../CARCKPT.TXT"
+                 ORGANIZATION IS LINE SEQUENTIAL
+                 FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
 
        FILE SECTION.
        FD CAR-FILE.
        01 CAR-RECORD.
-           05 CAR-TYPE     PIC X(5).
-           05 CAR-YEAR     PIC 9(4).
-           05 ENGINE-SIZE  PIC 9(1).
+           05 CAR-TYPE        PIC X(5).
+           05 CAR-YEAR        PIC 9(4).
+           05 ENGINE-SIZE     PIC 9(1).
+           05 VIN-NUMBER      PIC X(17).
+           05 ODOMETER-MILES  PIC 9(6).
+           05 CUSTOMER-NAME   PIC X(25).
+
+       FD CAR-PRINT-FILE.
+       01 PRINT-RECORD PIC X(100).
+
+       FD CAR-REJECT-FILE.
+       01 REJECT-RECORD PIC X(120).
+
+       FD TRANS-FILE.
+       01 TRANS-RECORD.
+           05 TRANS-CAR-TYPE    PIC X(5).
+           05 TRANS-PART-DESC   PIC X(20).
+           05 TRANS-PART-COST   PIC 9(5)V99.
+           05 TRANS-LABOR-HOURS PIC 9(3)V9.
+           05 TRANS-LABOR-RATE  PIC 9(3)V99.
+
+       FD TICKET-FILE.
+       01 TICKET-RECORD PIC X(100).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-CAR-TYPE   PIC X(5).
+           05 CKPT-TABLE-SIZE PIC 9(3).
 
        WORKING-STORAGE SECTION.
        01 CONTROL-FIELDS.
            05 SUB-1 PIC 9(3).
            05 EOF-FLAG PIC A(1).
-           05 TABLE-SIZE PIC 9(3).
+           05 TABLE-SIZE PIC 9(3) VALUE ZERO.
+           05 CAP-REACHED-FLAG PIC X(1) VALUE "N".
+               88 TABLE-CAP-REACHED VALUE "Y".
+           05 DROPPED-RECORD-COUNT PIC 9(5) VALUE ZERO.
+           05 WS-CAR-FILE-STATUS PIC X(2) VALUE ZERO.
+           05 WS-REJECT-FILE-STATUS PIC X(2) VALUE ZERO.
+           05 WS-TRANS-FILE-STATUS PIC X(2) VALUE ZERO.
+           05 WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE ZERO.
+
+       01 RUN-MODE-FIELDS.
+           05 WS-RUN-MODE PIC X(1) VALUE "L".
+               88 LOAD-ALL-MODE VALUE "L" SPACE.
+               88 DIRECT-LOOKUP-MODE VALUE "D".
+               88 MAINTENANCE-MODE VALUE "M".
+           05 WS-LOOKUP-KEY PIC X(5).
+
+       01 MAINTENANCE-FIELDS.
+           05 WS-MAINT-ACTION PIC X(1).
+               88 MAINT-ADD VALUE "A".
+               88 MAINT-CHANGE VALUE "C".
+               88 MAINT-DELETE VALUE "D".
+               88 MAINT-EXIT VALUE "X".
+           05 WS-MAINT-EXIT-FLAG PIC X(1) VALUE "N".
+               88 MAINT-DONE VALUE "Y".
+
+       01 CHECKPOINT-FIELDS.
+           05 WS-RESTART-PARM PIC X(10) VALUE SPACE.
+               88 RESTART-REQUESTED VALUE "RESTART".
+           05 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 50.
+           05 WS-CHECKPOINT-COUNT    PIC 9(3) VALUE ZERO.
+           05 WS-CHECKPOINT-KEY      PIC X(5) VALUE SPACE.
+           05 WS-CHECKPOINT-TBL-SIZE PIC 9(3) VALUE ZERO.
+
+       01 VALIDATION-FIELDS.
+           05 VALID-RECORD-FLAG PIC X(1) VALUE "Y".
+               88 RECORD-IS-VALID VALUE "Y".
+               88 RECORD-IS-INVALID VALUE "N".
+           05 REJECT-REASON PIC X(40) VALUE SPACE.
+           05 REJECT-RECORD-COUNT PIC 9(5) VALUE ZERO.
+
+       01 PRINT-CONTROL-FIELDS.
+           05 WS-PAGE-NUMBER    PIC 9(3) VALUE ZERO.
+           05 WS-LINE-COUNT     PIC 9(3) VALUE ZERO.
+           05 WS-LINES-PER-PAGE PIC 9(3) VALUE 55.
+           05 WS-RUN-DATE.
+               10 WS-RUN-YEAR  PIC 9(4).
+               10 WS-RUN-MONTH PIC 9(2).
+               10 WS-RUN-DAY   PIC 9(2).
+
+       01 PRINT-HEADING-1.
+           05 FILLER        PIC X(10) VALUE "RUN DATE: ".
+           05 PH1-MONTH     PIC 9(2).
+           05 FILLER        PIC X(1) VALUE "/".
+           05 PH1-DAY       PIC 9(2).
+           05 FILLER        PIC X(1) VALUE "/".
+           05 PH1-YEAR      PIC 9(4).
+           05 FILLER        PIC X(10) VALUE SPACE.
+           05 FILLER        PIC X(24) VALUE
+               "DAILY CAR INVENTORY LIST".
+           05 FILLER        PIC X(9) VALUE SPACE.
+           05 FILLER        PIC X(5) VALUE "PAGE ".
+           05 PH1-PAGE-NO   PIC ZZ9.
+
+       01 PRINT-HEADING-2.
+           05 FILLER PIC X(9)  VALUE " MAKE  | ".
+           05 FILLER PIC X(9)  VALUE "YEAR  | ".
+           05 FILLER PIC X(6)  VALUE "LITRES".
+           05 FILLER PIC X(3)  VALUE " | ".
+           05 FILLER PIC X(17) VALUE "VIN              ".
+           05 FILLER PIC X(3)  VALUE " | ".
+           05 FILLER PIC X(7)  VALUE "MILEAGE".
+           05 FILLER PIC X(3)  VALUE " | ".
+           05 FILLER PIC X(25) VALUE "CUSTOMER NAME            ".
+
+       01 PRINT-HEADING-3.
+           05 FILLER PIC X(82) VALUE ALL "-".
 
        01 CAR-DATA.
            05 CAR-TABLE OCCURS 200 TIMES.
@@ -40,23 +203,165 @@
                10 FILLER PIC X(7) VALUE "  |    ".
                10 ENGINE-SIZE-CLM PIC 9.
                10 FILLER PIC X(3) VALUE SPACE.
+               10 FILLER PIC X(3) VALUE " | ".
+               10 VIN-CLM PIC X(17).
+               10 FILLER PIC X(3) VALUE " | ".
+               10 MILEAGE-CLM PIC ZZZ,ZZ9.
+               10 FILLER PIC X(3) VALUE " | ".
+               10 CUSTOMER-NAME-CLM PIC X(25).
 
        01 CAR-TABLE-HEADER.
-           05 CAR-TYPE-TITLE PIC X(9) VALUE " MAKE  | ".
-           05 CAR-YEAR-TITLE PIC X(9) VALUE "YEAR  | ".
-           05 CAR-SIZE-TITLE PIC X(6) VALUE "LITRES".
+           05 CAR-TYPE-TITLE     PIC X(9)  VALUE " MAKE  | ".
+           05 CAR-YEAR-TITLE     PIC X(9)  VALUE "YEAR  | ".
+           05 CAR-SIZE-TITLE     PIC X(6)  VALUE "LITRES".
+           05 FILLER             PIC X(3)  VALUE " | ".
+           05 CAR-VIN-TITLE      PIC X(17) VALUE "VIN              ".
+           05 FILLER             PIC X(3)  VALUE " | ".
+           05 CAR-MILEAGE-TITLE  PIC X(7)  VALUE "MILEAGE".
+           05 FILLER             PIC X(3)  VALUE " | ".
+           05 CAR-CUSTOMER-TITLE PIC X(25) VALUE
+               "CUSTOMER NAME            ".
 
        01 CAR-TABLE-LINE.
-           05 FILLER PIC X(24) VALUE ALL "-".
+           05 FILLER PIC X(82) VALUE ALL "-".
+
+       01 TICKET-CONTROL-FIELDS.
+           05 TRANS-EOF-FLAG PIC X(1) VALUE "N".
+               88 TRANS-EOF VALUE "Y".
+           05 WS-FOUND-FLAG PIC X(1) VALUE "N".
+               88 CAR-FOUND VALUE "Y".
+           05 WS-SEARCH-SUB    PIC 9(3).
+           05 WS-LABOR-COST    PIC 9(6)V99.
+           05 WS-LINE-TOTAL    PIC 9(6)V99.
+           05 WS-TICKET-COUNT  PIC 9(5) VALUE ZERO.
+           05 WS-UNMATCHED-COUNT PIC 9(5) VALUE ZERO.
+
+       01 TICKET-HEADER-LINE.
+           05 FILLER PIC X(8)  VALUE " CAR  | ".
+           05 FILLER PIC X(27) VALUE "CUSTOMER NAME             |".
+           05 FILLER PIC X(21) VALUE " PART               |".
+           05 FILLER PIC X(11) VALUE " PART COST|".
+           05 FILLER PIC X(11) VALUE "LABOR COST|".
+           05 FILLER PIC X(11) VALUE "LINE TOTAL".
+
+       01 TICKET-LINE-SEPARATOR.
+           05 FILLER PIC X(89) VALUE ALL "-".
+
+       01 TICKET-DETAIL-LINE.
+           05 FILLER        PIC X VALUE SPACE.
+           05 TKT-CAR-TYPE  PIC X(5).
+           05 FILLER        PIC X(3) VALUE " | ".
+           05 TKT-CUSTOMER  PIC X(25).
+           05 FILLER        PIC X(2) VALUE " |".
+           05 TKT-PART-DESC PIC X(20).
+           05 FILLER        PIC X(1) VALUE "|".
+           05 TKT-PART-COST PIC ZZZ,ZZ9.99.
+           05 FILLER        PIC X(1) VALUE "|".
+           05 TKT-LABOR-COST PIC ZZZ,ZZ9.99.
+           05 FILLER        PIC X(1) VALUE "|".
+           05 TKT-LINE-TOTAL PIC ZZZ,ZZ9.99.
+
+       01 SORT-CONTROL-FIELDS.
+           05 WS-SORT-I PIC 9(3).
+           05 WS-SORT-J PIC 9(3).
+           05 WS-SORT-DISP PIC 9(3).
+           05 SORT-HOLD PIC X(82).
+
+       01 SORT-DATA.
+           05 SORT-TABLE OCCURS 200 TIMES.
+               10 FILLER PIC X VALUE SPACE.
+               10 SORT-TYPE-CLM PIC X(5).
+               10 FILLER PIC X(3) VALUE " | ".
+               10 SORT-YEAR-CLM PIC 9(4).
+               10 FILLER PIC X(7) VALUE "  |    ".
+               10 SORT-ENGINE-CLM PIC 9.
+               10 FILLER PIC X(3) VALUE SPACE.
+               10 FILLER PIC X(3) VALUE " | ".
+               10 SORT-VIN-CLM PIC X(17).
+               10 FILLER PIC X(3) VALUE " | ".
+               10 SORT-MILEAGE-CLM PIC ZZZ,ZZ9.
+               10 FILLER PIC X(3) VALUE " | ".
+               10 SORT-CUSTOMER-CLM PIC X(25).
+
+       01 SORT-YEAR-TITLE-LINE.
+           05 FILLER PIC X(37) VALUE
+               "CARS SORTED BY YEAR - OLDEST FIRST".
+
+       01 SORT-ENGINE-TITLE-LINE.
+           05 FILLER PIC X(37) VALUE
+               "CARS SORTED BY ENGINE SIZE".
+
+       01 SUMMARY-CONTROL-FIELDS.
+           05 WS-SUMMARY-COUNT  PIC 9(3) VALUE ZERO.
+           05 WS-SUM-CAR-SUB    PIC 9(3).
+           05 WS-SUM-SUB        PIC 9(3).
+           05 WS-SUM-FOUND-FLAG PIC X(1) VALUE "N".
+               88 SUMMARY-TYPE-FOUND VALUE "Y".
+           05 WS-YEAR-TOTAL     PIC 9(7) VALUE ZERO.
+           05 WS-ENGINE-TOTAL   PIC 9(5) VALUE ZERO.
+           05 WS-AVG-YEAR       PIC 9(4).
+           05 WS-AVG-ENGINE     PIC 9V99.
+
+       01 SUMMARY-DATA.
+           05 SUMMARY-TABLE OCCURS 200 TIMES.
+               10 SUM-CAR-TYPE  PIC X(5).
+               10 SUM-CAR-COUNT PIC 9(3).
+
+       01 SUMMARY-TITLE-LINE.
+           05 FILLER PIC X(28) VALUE
+               "VEHICLE MIX SUMMARY BY MAKE".
+
+       01 SUMMARY-DETAIL-LINE.
+           05 FILLER         PIC X     VALUE SPACE.
+           05 SUM-TYPE-DISP  PIC X(5).
+           05 FILLER         PIC X(3)  VALUE " | ".
+           05 SUM-COUNT-DISP PIC ZZ9.
+           05 FILLER         PIC X(10) VALUE " VEHICLE(S".
+           05 FILLER         PIC X(1)  VALUE ")".
+
+       01 SUMMARY-AVERAGE-LINE.
+           05 FILLER             PIC X(14) VALUE "AVERAGE YEAR: ".
+           05 SUM-AVG-YEAR-DISP  PIC ZZZ9.
+           05 FILLER             PIC X(5)  VALUE SPACE.
+           05 FILLER             PIC X(21) VALUE
+               "AVERAGE ENGINE SIZE: ".
+           05 SUM-AVG-ENGINE-DISP PIC 9.99.
 
        PROCEDURE DIVISION.
        100-CREATE-CAR-TABLE.
+           PERFORM 001-GET-RUN-MODE.
+
+           EVALUATE TRUE
+               WHEN DIRECT-LOOKUP-MODE
+                   PERFORM 600-DIRECT-LOOKUP-CAR
+               WHEN MAINTENANCE-MODE
+                   PERFORM 700-MAINTAIN-CAR-FILE
+               WHEN OTHER
+                   PERFORM 101-RUN-FULL-LOAD-AND-REPORT
+           END-EVALUATE.
+
+           STOP RUN.
+
+       001-GET-RUN-MODE.
+           DISPLAY "ENTER RUN MODE - L=LOAD/REPORT, D=DIRECT LOOKUP, "
+               WITH NO ADVANCING.
+           DISPLAY "M=MAINTENANCE: " WITH NO ADVANCING.
+           ACCEPT WS-RUN-MODE.
+
+       101-RUN-FULL-LOAD-AND-REPORT.
            PERFORM 201-INITIALIZE.
            PERFORM 202-LOAD-CAR-TABLE
                VARYING SUB-1
                FROM 1
                BY 1
-               UNTIL SUB-1 > 200 OR EOF-FLAG = "Y".
+               UNTIL TABLE-SIZE = 200 OR EOF-FLAG = "Y".
+
+           IF TABLE-SIZE = 200 AND EOF-FLAG NOT = "Y"
+               MOVE "Y" TO CAP-REACHED-FLAG
+               PERFORM 206-COUNT-DROPPED-RECORDS
+                   UNTIL EOF-FLAG = "Y"
+           END-IF.
+
            PERFORM 204-DISPAY-HEADER.
 
            MOVE 1 TO SUB-1.
@@ -68,31 +373,195 @@
       *         BY 1
       *         UNTIL (CAR-TYPE-CLM(SUB-1) = SPACE OR LOW-VALUE)
       *         AND CAR-YEAR-CLM(SUB-1) = 0.
+
+           PERFORM 240-DISPLAY-TABLE-SUMMARY.
+
+           PERFORM 207-REPORT-DROPPED-RECORDS.
+
+           PERFORM 208-PRINT-CAR-TABLE.
+
+           PERFORM 210-CREATE-REPAIR-TICKET-REPORT.
+
+           PERFORM 220-DISPLAY-SORTED-BY-YEAR.
+           PERFORM 230-DISPLAY-SORTED-BY-ENGINE.
+
            PERFORM 203-CLOSE-FILE.
-           STOP RUN.
 
        201-INITIALIZE.
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE.
            PERFORM 301-OPEN-CAR-FILE.
-           PERFORM 302-READ-CAR-FILE.
+           PERFORM 310-OPEN-REJECT-FILE.
+
+           IF RESTART-REQUESTED
+               PERFORM 320-RESTART-FROM-CHECKPOINT
+           ELSE
+               PERFORM 302-READ-CAR-FILE
+           END-IF.
 
        202-LOAD-CAR-TABLE.
-           ADD 1 TO TABLE-SIZE.
-           PERFORM 303-MOVE-ONE-CAR-RECORD.
+           PERFORM 308-VALIDATE-CAR-RECORD.
+           IF RECORD-IS-VALID
+               ADD 1 TO TABLE-SIZE
+               PERFORM 303-MOVE-ONE-CAR-RECORD
+               PERFORM 322-CHECKPOINT-IF-DUE
+           ELSE
+               PERFORM 309-WRITE-REJECT-RECORD
+           END-IF.
            PERFORM 302-READ-CAR-FILE.
 
        203-CLOSE-FILE.
            CLOSE CAR-FILE.
+           PERFORM 311-CLOSE-REJECT-FILE.
+
+           IF EOF-FLAG = "Y"
+               PERFORM 324-CLEAR-CHECKPOINT-FILE
+           END-IF.
 
        301-OPEN-CAR-FILE.
            OPEN INPUT CAR-FILE.
+           PERFORM 326-VERIFY-CAR-FILE-OPEN.
+
+       326-VERIFY-CAR-FILE-OPEN.
+           IF WS-CAR-FILE-STATUS NOT = "00"
+               DISPLAY "*** FATAL: CAR-FILE OPEN FAILED - STATUS "
+                   WS-CAR-FILE-STATUS
+               STOP RUN
+           END-IF.
 
        302-READ-CAR-FILE.
-           READ CAR-FILE AT END MOVE "Y" TO EOF-FLAG.
+           READ CAR-FILE NEXT RECORD AT END MOVE "Y" TO EOF-FLAG.
 
        303-MOVE-ONE-CAR-RECORD.
-           MOVE CAR-TYPE TO CAR-TYPE-CLM(SUB-1).
-           MOVE CAR-YEAR TO CAR-YEAR-CLM(SUB-1).
-           MOVE ENGINE-SIZE TO ENGINE-SIZE-CLM(SUB-1).
+           MOVE CAR-TYPE TO CAR-TYPE-CLM(TABLE-SIZE).
+           MOVE CAR-YEAR TO CAR-YEAR-CLM(TABLE-SIZE).
+           MOVE ENGINE-SIZE TO ENGINE-SIZE-CLM(TABLE-SIZE).
+           MOVE VIN-NUMBER TO VIN-CLM(TABLE-SIZE).
+           MOVE ODOMETER-MILES TO MILEAGE-CLM(TABLE-SIZE).
+           MOVE CUSTOMER-NAME TO CUSTOMER-NAME-CLM(TABLE-SIZE).
+
+       308-VALIDATE-CAR-RECORD.
+           MOVE "Y" TO VALID-RECORD-FLAG.
+           MOVE SPACE TO REJECT-REASON.
+
+           IF CAR-YEAR NOT NUMERIC
+              OR CAR-YEAR < 1900
+              OR CAR-YEAR > 2035
+               MOVE "N" TO VALID-RECORD-FLAG
+               MOVE "INVALID OR OUT-OF-RANGE CAR YEAR"
+                   TO REJECT-REASON
+           ELSE
+               IF ENGINE-SIZE NOT NUMERIC
+                   MOVE "N" TO VALID-RECORD-FLAG
+                   MOVE "INVALID ENGINE SIZE"
+                       TO REJECT-REASON
+               END-IF
+           END-IF.
+
+       309-WRITE-REJECT-RECORD.
+           MOVE SPACE TO REJECT-RECORD.
+           STRING CAR-RECORD       DELIMITED BY SIZE
+                  " - "            DELIMITED BY SIZE
+                  REJECT-REASON    DELIMITED BY SIZE
+               INTO REJECT-RECORD
+           END-STRING.
+           WRITE REJECT-RECORD.
+           ADD 1 TO REJECT-RECORD-COUNT.
+
+       310-OPEN-REJECT-FILE.
+           IF RESTART-REQUESTED
+               OPEN EXTEND CAR-REJECT-FILE
+               IF WS-REJECT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT CAR-REJECT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT CAR-REJECT-FILE
+           END-IF.
+
+       311-CLOSE-REJECT-FILE.
+           CLOSE CAR-REJECT-FILE.
+
+       320-RESTART-FROM-CHECKPOINT.
+           PERFORM 321-READ-CHECKPOINT-FILE.
+           PERFORM 302-READ-CAR-FILE.
+
+           IF EOF-FLAG NOT = "Y"
+               PERFORM 325-REBUILD-TABLE-TO-CHECKPOINT
+                   UNTIL TABLE-SIZE = WS-CHECKPOINT-TBL-SIZE
+                       OR EOF-FLAG = "Y"
+           END-IF.
+
+           IF TABLE-SIZE NOT = WS-CHECKPOINT-TBL-SIZE
+               OR (WS-CHECKPOINT-TBL-SIZE > 0
+                   AND CAR-TYPE-CLM(TABLE-SIZE) NOT = WS-CHECKPOINT-KEY)
+               DISPLAY "*** WARNING: CHECKPOINT COULD NOT BE REBUILT - "
+               DISPLAY "*** CARFILE.TXT MAY HAVE CHANGED SINCE THE "
+                   "LAST RUN."
+           END-IF.
+
+       321-READ-CHECKPOINT-FILE.
+           MOVE SPACE TO WS-CHECKPOINT-KEY.
+           MOVE ZERO TO WS-CHECKPOINT-TBL-SIZE.
+
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-CAR-TYPE TO WS-CHECKPOINT-KEY
+                       MOVE CKPT-TABLE-SIZE TO WS-CHECKPOINT-TBL-SIZE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       322-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-CHECKPOINT-COUNT.
+           IF WS-CHECKPOINT-COUNT = WS-CHECKPOINT-INTERVAL
+               PERFORM 323-WRITE-CHECKPOINT-RECORD
+               MOVE ZERO TO WS-CHECKPOINT-COUNT
+           END-IF.
+
+       323-WRITE-CHECKPOINT-RECORD.
+           MOVE CAR-TYPE TO CKPT-CAR-TYPE.
+           MOVE TABLE-SIZE TO CKPT-TABLE-SIZE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       324-CLEAR-CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       325-REBUILD-TABLE-TO-CHECKPOINT.
+           PERFORM 308-VALIDATE-CAR-RECORD.
+           IF RECORD-IS-VALID
+               ADD 1 TO TABLE-SIZE
+               PERFORM 303-MOVE-ONE-CAR-RECORD
+           END-IF.
+           PERFORM 302-READ-CAR-FILE.
+
+       304-OPEN-PRINT-FILE.
+           OPEN OUTPUT CAR-PRINT-FILE.
+
+       305-GET-RUN-DATE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+       306-PRINT-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-RUN-MONTH TO PH1-MONTH.
+           MOVE WS-RUN-DAY TO PH1-DAY.
+           MOVE WS-RUN-YEAR TO PH1-YEAR.
+           MOVE WS-PAGE-NUMBER TO PH1-PAGE-NO.
+
+           MOVE PRINT-HEADING-1 TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER ADVANCING PAGE.
+           MOVE PRINT-HEADING-2 TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER ADVANCING 2 LINES.
+           MOVE PRINT-HEADING-3 TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER ADVANCING 1 LINE.
+
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       307-CLOSE-PRINT-FILE.
+           CLOSE CAR-PRINT-FILE.
 
        204-DISPAY-HEADER.
            DISPLAY CAR-TABLE-HEADER.
@@ -102,4 +571,376 @@
            DISPLAY CAR-TABLE(SUB-1).
            ADD 1 TO SUB-1.
 
+       206-COUNT-DROPPED-RECORDS.
+           ADD 1 TO DROPPED-RECORD-COUNT.
+           PERFORM 302-READ-CAR-FILE.
+
+       207-REPORT-DROPPED-RECORDS.
+           IF TABLE-CAP-REACHED
+               DISPLAY "*** WARNING: CAR-TABLE IS FULL AT 200 CARS. "
+               DISPLAY "*** " DROPPED-RECORD-COUNT
+                   " RECORD(S) IN CARFILE.TXT WERE NOT LOADED."
+           END-IF.
+
+           IF REJECT-RECORD-COUNT > ZERO
+               DISPLAY "*** " REJECT-RECORD-COUNT
+                   " RECORD(S) FAILED VALIDATION - SEE CARREJ.TXT."
+           END-IF.
+
+       208-PRINT-CAR-TABLE.
+           PERFORM 304-OPEN-PRINT-FILE.
+           PERFORM 305-GET-RUN-DATE.
+           PERFORM 306-PRINT-PAGE-HEADER.
+
+           MOVE 1 TO SUB-1.
+           PERFORM 209-PRINT-TABLE-LINE
+               TABLE-SIZE TIMES.
+
+           PERFORM 307-CLOSE-PRINT-FILE.
+
+       209-PRINT-TABLE-LINE.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 306-PRINT-PAGE-HEADER
+           END-IF.
+           MOVE CAR-TABLE(SUB-1) TO PRINT-RECORD.
+           WRITE PRINT-RECORD AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO SUB-1.
+
+       210-CREATE-REPAIR-TICKET-REPORT.
+           PERFORM 312-OPEN-TRANS-FILE.
+           PERFORM 314-OPEN-TICKET-FILE.
+           PERFORM 211-PRINT-TICKET-HEADER.
+
+           IF NOT TRANS-EOF
+               PERFORM 313-READ-TRANS-FILE
+               PERFORM 212-PROCESS-ONE-TRANSACTION
+                   UNTIL TRANS-EOF
+           END-IF.
+
+           PERFORM 216-REPORT-TICKET-SUMMARY.
+
+           PERFORM 315-CLOSE-TRANS-FILE.
+           PERFORM 316-CLOSE-TICKET-FILE.
+
+       211-PRINT-TICKET-HEADER.
+           MOVE TICKET-HEADER-LINE TO TICKET-RECORD.
+           WRITE TICKET-RECORD AFTER ADVANCING PAGE.
+           MOVE TICKET-LINE-SEPARATOR TO TICKET-RECORD.
+           WRITE TICKET-RECORD AFTER ADVANCING 1 LINE.
+
+       212-PROCESS-ONE-TRANSACTION.
+           PERFORM 214-SEARCH-CAR-TABLE.
+           IF CAR-FOUND
+               PERFORM 213-WRITE-TICKET-DETAIL
+               ADD 1 TO WS-TICKET-COUNT
+           ELSE
+               ADD 1 TO WS-UNMATCHED-COUNT
+           END-IF.
+           PERFORM 313-READ-TRANS-FILE.
+
+       213-WRITE-TICKET-DETAIL.
+           COMPUTE WS-LABOR-COST =
+               TRANS-LABOR-HOURS * TRANS-LABOR-RATE.
+           COMPUTE WS-LINE-TOTAL =
+               TRANS-PART-COST + WS-LABOR-COST.
+
+           MOVE CAR-TYPE-CLM(WS-SEARCH-SUB) TO TKT-CAR-TYPE.
+           MOVE CUSTOMER-NAME-CLM(WS-SEARCH-SUB) TO TKT-CUSTOMER.
+           MOVE TRANS-PART-DESC TO TKT-PART-DESC.
+           MOVE TRANS-PART-COST TO TKT-PART-COST.
+           MOVE WS-LABOR-COST TO TKT-LABOR-COST.
+           MOVE WS-LINE-TOTAL TO TKT-LINE-TOTAL.
+
+           MOVE TICKET-DETAIL-LINE TO TICKET-RECORD.
+           WRITE TICKET-RECORD AFTER ADVANCING 1 LINE.
+
+       214-SEARCH-CAR-TABLE.
+           MOVE "N" TO WS-FOUND-FLAG.
+           MOVE 1 TO WS-SEARCH-SUB.
+           PERFORM 215-SEARCH-ONE-CAR
+               UNTIL WS-SEARCH-SUB > TABLE-SIZE OR CAR-FOUND.
+
+       215-SEARCH-ONE-CAR.
+           IF TRANS-CAR-TYPE = CAR-TYPE-CLM(WS-SEARCH-SUB)
+               MOVE "Y" TO WS-FOUND-FLAG
+           ELSE
+               ADD 1 TO WS-SEARCH-SUB
+           END-IF.
+
+       216-REPORT-TICKET-SUMMARY.
+           DISPLAY "*** " WS-TICKET-COUNT
+               " REPAIR TICKET LINE(S) WRITTEN TO REPAIRRPT.TXT.".
+           IF WS-UNMATCHED-COUNT > ZERO
+               DISPLAY "*** " WS-UNMATCHED-COUNT
+                   " TRANSACTION(S) HAD NO MATCHING CAR-TYPE."
+           END-IF.
+
+       312-OPEN-TRANS-FILE.
+           OPEN INPUT TRANS-FILE.
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               MOVE "Y" TO TRANS-EOF-FLAG
+           END-IF.
+
+       313-READ-TRANS-FILE.
+           READ TRANS-FILE AT END MOVE "Y" TO TRANS-EOF-FLAG.
+
+       314-OPEN-TICKET-FILE.
+           OPEN OUTPUT TICKET-FILE.
+
+       315-CLOSE-TRANS-FILE.
+           CLOSE TRANS-FILE.
+
+       316-CLOSE-TICKET-FILE.
+           CLOSE TICKET-FILE.
+
+       220-DISPLAY-SORTED-BY-YEAR.
+           PERFORM 500-COPY-CAR-TABLE-TO-SORT-TABLE.
+           PERFORM 501-BUBBLE-PASS-YEAR
+               VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I > TABLE-SIZE
+               AFTER WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J > TABLE-SIZE - WS-SORT-I.
+
+           DISPLAY SORT-YEAR-TITLE-LINE.
+           PERFORM 204-DISPAY-HEADER.
+           MOVE 1 TO WS-SORT-DISP.
+           PERFORM 223-DISPLAY-SORT-ROW
+               TABLE-SIZE TIMES.
+
+       230-DISPLAY-SORTED-BY-ENGINE.
+           PERFORM 500-COPY-CAR-TABLE-TO-SORT-TABLE.
+           PERFORM 502-BUBBLE-PASS-ENGINE
+               VARYING WS-SORT-I FROM 1 BY 1
+                   UNTIL WS-SORT-I > TABLE-SIZE
+               AFTER WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J > TABLE-SIZE - WS-SORT-I.
+
+           DISPLAY SORT-ENGINE-TITLE-LINE.
+           PERFORM 204-DISPAY-HEADER.
+           MOVE 1 TO WS-SORT-DISP.
+           PERFORM 223-DISPLAY-SORT-ROW
+               TABLE-SIZE TIMES.
+
+       223-DISPLAY-SORT-ROW.
+           DISPLAY SORT-TABLE(WS-SORT-DISP).
+           ADD 1 TO WS-SORT-DISP.
+
+       240-DISPLAY-TABLE-SUMMARY.
+           IF TABLE-SIZE = ZERO
+               DISPLAY "*** NO CARS LOADED - SUMMARY SKIPPED."
+           ELSE
+               MOVE ZERO TO WS-SUMMARY-COUNT
+               MOVE ZERO TO WS-YEAR-TOTAL
+               MOVE ZERO TO WS-ENGINE-TOTAL
+
+               PERFORM 241-BUILD-SUMMARY-TABLE
+               PERFORM 245-COMPUTE-AVERAGES
+
+               DISPLAY SUMMARY-TITLE-LINE
+
+               MOVE 1 TO WS-SUM-SUB
+               PERFORM 246-DISPLAY-SUMMARY-ROW
+                   WS-SUMMARY-COUNT TIMES
+
+               PERFORM 247-DISPLAY-AVERAGES
+           END-IF.
+
+       241-BUILD-SUMMARY-TABLE.
+           MOVE 1 TO WS-SUM-CAR-SUB.
+           PERFORM 242-ADD-CAR-TO-SUMMARY
+               TABLE-SIZE TIMES.
+
+       242-ADD-CAR-TO-SUMMARY.
+           PERFORM 243-FIND-SUMMARY-TYPE.
+
+           IF SUMMARY-TYPE-FOUND
+               ADD 1 TO SUM-CAR-COUNT(WS-SUM-SUB)
+           ELSE
+               ADD 1 TO WS-SUMMARY-COUNT
+               MOVE CAR-TYPE-CLM(WS-SUM-CAR-SUB)
+                   TO SUM-CAR-TYPE(WS-SUMMARY-COUNT)
+               MOVE 1 TO SUM-CAR-COUNT(WS-SUMMARY-COUNT)
+           END-IF.
+
+           ADD CAR-YEAR-CLM(WS-SUM-CAR-SUB) TO WS-YEAR-TOTAL.
+           ADD ENGINE-SIZE-CLM(WS-SUM-CAR-SUB) TO WS-ENGINE-TOTAL.
+           ADD 1 TO WS-SUM-CAR-SUB.
+
+       243-FIND-SUMMARY-TYPE.
+           MOVE "N" TO WS-SUM-FOUND-FLAG.
+           MOVE 1 TO WS-SUM-SUB.
+           PERFORM 244-CHECK-ONE-SUMMARY-ROW
+               UNTIL WS-SUM-SUB > WS-SUMMARY-COUNT
+                   OR SUMMARY-TYPE-FOUND.
+
+       244-CHECK-ONE-SUMMARY-ROW.
+           IF CAR-TYPE-CLM(WS-SUM-CAR-SUB) = SUM-CAR-TYPE(WS-SUM-SUB)
+               MOVE "Y" TO WS-SUM-FOUND-FLAG
+           ELSE
+               ADD 1 TO WS-SUM-SUB
+           END-IF.
+
+       245-COMPUTE-AVERAGES.
+           DIVIDE WS-YEAR-TOTAL BY TABLE-SIZE
+               GIVING WS-AVG-YEAR ROUNDED.
+           DIVIDE WS-ENGINE-TOTAL BY TABLE-SIZE
+               GIVING WS-AVG-ENGINE ROUNDED.
+
+       246-DISPLAY-SUMMARY-ROW.
+           MOVE SUM-CAR-TYPE(WS-SUM-SUB) TO SUM-TYPE-DISP.
+           MOVE SUM-CAR-COUNT(WS-SUM-SUB) TO SUM-COUNT-DISP.
+           DISPLAY SUMMARY-DETAIL-LINE.
+           ADD 1 TO WS-SUM-SUB.
+
+       247-DISPLAY-AVERAGES.
+           MOVE WS-AVG-YEAR TO SUM-AVG-YEAR-DISP.
+           MOVE WS-AVG-ENGINE TO SUM-AVG-ENGINE-DISP.
+           DISPLAY SUMMARY-AVERAGE-LINE.
+
+       500-COPY-CAR-TABLE-TO-SORT-TABLE.
+           MOVE 1 TO WS-SORT-DISP.
+           PERFORM 503-COPY-ONE-ROW
+               TABLE-SIZE TIMES.
+
+       501-BUBBLE-PASS-YEAR.
+           IF SORT-YEAR-CLM(WS-SORT-J) > SORT-YEAR-CLM(WS-SORT-J + 1)
+               MOVE SORT-TABLE(WS-SORT-J) TO SORT-HOLD
+               MOVE SORT-TABLE(WS-SORT-J + 1) TO SORT-TABLE(WS-SORT-J)
+               MOVE SORT-HOLD TO SORT-TABLE(WS-SORT-J + 1)
+           END-IF.
+
+       502-BUBBLE-PASS-ENGINE.
+           IF SORT-ENGINE-CLM(WS-SORT-J) >
+                  SORT-ENGINE-CLM(WS-SORT-J + 1)
+               MOVE SORT-TABLE(WS-SORT-J) TO SORT-HOLD
+               MOVE SORT-TABLE(WS-SORT-J + 1) TO SORT-TABLE(WS-SORT-J)
+               MOVE SORT-HOLD TO SORT-TABLE(WS-SORT-J + 1)
+           END-IF.
+
+       503-COPY-ONE-ROW.
+           MOVE CAR-TABLE(WS-SORT-DISP) TO SORT-TABLE(WS-SORT-DISP).
+           ADD 1 TO WS-SORT-DISP.
+
+       600-DIRECT-LOOKUP-CAR.
+           OPEN INPUT CAR-FILE.
+           PERFORM 326-VERIFY-CAR-FILE-OPEN.
+
+           DISPLAY "ENTER CAR-TYPE TO LOOK UP: " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-KEY.
+           MOVE WS-LOOKUP-KEY TO CAR-TYPE.
+
+           READ CAR-FILE
+               KEY IS CAR-TYPE
+               INVALID KEY
+                   DISPLAY "*** NO CAR ON FILE FOR CAR-TYPE "
+                       WS-LOOKUP-KEY
+               NOT INVALID KEY
+                   PERFORM 601-DISPLAY-LOOKUP-RESULT
+           END-READ.
+
+           CLOSE CAR-FILE.
+
+       601-DISPLAY-LOOKUP-RESULT.
+           DISPLAY "CAR-TYPE    : " CAR-TYPE.
+           DISPLAY "CAR-YEAR    : " CAR-YEAR.
+           DISPLAY "ENGINE-SIZE : " ENGINE-SIZE.
+           DISPLAY "VIN-NUMBER  : " VIN-NUMBER.
+           DISPLAY "MILEAGE     : " ODOMETER-MILES.
+           DISPLAY "CUSTOMER    : " CUSTOMER-NAME.
+
+       700-MAINTAIN-CAR-FILE.
+           MOVE "N" TO WS-MAINT-EXIT-FLAG.
+           OPEN I-O CAR-FILE.
+           PERFORM 326-VERIFY-CAR-FILE-OPEN.
+
+           PERFORM 701-MAINTAIN-ONE-RECORD
+               UNTIL MAINT-DONE.
+
+           CLOSE CAR-FILE.
+
+       701-MAINTAIN-ONE-RECORD.
+           PERFORM 702-GET-MAINT-ACTION.
+
+           EVALUATE TRUE
+               WHEN MAINT-ADD
+                   PERFORM 703-ADD-CAR-RECORD
+               WHEN MAINT-CHANGE
+                   PERFORM 704-CHANGE-CAR-RECORD
+               WHEN MAINT-DELETE
+                   PERFORM 705-DELETE-CAR-RECORD
+               WHEN MAINT-EXIT
+                   MOVE "Y" TO WS-MAINT-EXIT-FLAG
+               WHEN OTHER
+                   DISPLAY "*** INVALID MAINTENANCE ACTION - TRY AGAIN."
+           END-EVALUATE.
+
+       702-GET-MAINT-ACTION.
+           DISPLAY "A=ADD, C=CHANGE, D=DELETE, X=EXIT: "
+               WITH NO ADVANCING.
+           ACCEPT WS-MAINT-ACTION.
+
+       703-ADD-CAR-RECORD.
+           PERFORM 710-GET-CAR-KEY.
+           PERFORM 711-GET-CAR-DETAILS.
+           PERFORM 308-VALIDATE-CAR-RECORD.
+
+           IF RECORD-IS-INVALID
+               DISPLAY "*** CAR-TYPE " CAR-TYPE
+                   " NOT ADDED - " REJECT-REASON
+           ELSE
+               WRITE CAR-RECORD
+                   INVALID KEY
+                       DISPLAY "*** CAR-TYPE " CAR-TYPE
+                           " ALREADY ON FILE - NOT ADDED."
+                   NOT INVALID KEY
+                       DISPLAY "*** CAR-TYPE " CAR-TYPE " ADDED."
+               END-WRITE
+           END-IF.
+
+       704-CHANGE-CAR-RECORD.
+           PERFORM 710-GET-CAR-KEY.
+           PERFORM 711-GET-CAR-DETAILS.
+           PERFORM 308-VALIDATE-CAR-RECORD.
+
+           IF RECORD-IS-INVALID
+               DISPLAY "*** CAR-TYPE " CAR-TYPE
+                   " NOT CHANGED - " REJECT-REASON
+           ELSE
+               REWRITE CAR-RECORD
+                   INVALID KEY
+                       DISPLAY "*** CAR-TYPE " CAR-TYPE
+                           " NOT ON FILE - NOT CHANGED."
+                   NOT INVALID KEY
+                       DISPLAY "*** CAR-TYPE " CAR-TYPE " CHANGED."
+               END-REWRITE
+           END-IF.
+
+       705-DELETE-CAR-RECORD.
+           PERFORM 710-GET-CAR-KEY.
+
+           DELETE CAR-FILE
+               INVALID KEY
+                   DISPLAY "*** CAR-TYPE " CAR-TYPE
+                       " NOT ON FILE - NOT DELETED."
+               NOT INVALID KEY
+                   DISPLAY "*** CAR-TYPE " CAR-TYPE " DELETED."
+           END-DELETE.
+
+       710-GET-CAR-KEY.
+           DISPLAY "ENTER CAR-TYPE: " WITH NO ADVANCING.
+           ACCEPT CAR-TYPE.
+
+       711-GET-CAR-DETAILS.
+           DISPLAY "ENTER CAR-YEAR: " WITH NO ADVANCING.
+           ACCEPT CAR-YEAR.
+           DISPLAY "ENTER ENGINE-SIZE: " WITH NO ADVANCING.
+           ACCEPT ENGINE-SIZE.
+           DISPLAY "ENTER VIN-NUMBER: " WITH NO ADVANCING.
+           ACCEPT VIN-NUMBER.
+           DISPLAY "ENTER ODOMETER-MILES: " WITH NO ADVANCING.
+           ACCEPT ODOMETER-MILES.
+           DISPLAY "ENTER CUSTOMER-NAME: " WITH NO ADVANCING.
+           ACCEPT CUSTOMER-NAME.
+
        END PROGRAM LAB06.
