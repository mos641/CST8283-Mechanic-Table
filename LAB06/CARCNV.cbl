@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Author: Mostapha A
+      * Purpose: One-time conversion of CARFILE.TXT from its original
+      *          LINE SEQUENTIAL layout to the ORGANIZATION INDEXED
+      *          layout CAR-FILE now requires, keyed on CAR-TYPE.
+      *          Run once, before LAB06 is first run against a shop's
+      *          existing CARFILE.TXT:
+      *             1. Rename the existing CARFILE.TXT to CARFILE.OLD.
+      *             2. Run CARCNV.  It reads CARFILE.OLD and writes a
+      *                new, indexed CARFILE.TXT alongside it.
+      *             3. Confirm the converted-record count matches the
+      *                old file's record count, then LAB06 can be run
+      *                normally.
+      ******************************************************************
+      * Maintenance History:
+      * 2026-08-09  MA  Written to support the conversion of CAR-FILE
+      *                 to an indexed file keyed on CAR-TYPE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CARCNV.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT OLD-CAR-FILE
+              ASSIGN TO "../CARFILE.OLD"
+                 ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NEW-CAR-FILE
+              ASSIGN TO "../CARFILE.TXT"
+                 ORGANIZATION IS INDEXED
+                 ACCESS MODE IS SEQUENTIAL
+                 RECORD KEY IS NEW-CAR-TYPE
+                 FILE STATUS IS WS-NEW-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD OLD-CAR-FILE.
+       01 OLD-CAR-RECORD.
+           05 OLD-CAR-TYPE        PIC X(5).
+           05 OLD-CAR-YEAR        PIC 9(4).
+           05 OLD-ENGINE-SIZE     PIC 9(1).
+           05 OLD-VIN-NUMBER      PIC X(17).
+           05 OLD-ODOMETER-MILES  PIC 9(6).
+           05 OLD-CUSTOMER-NAME   PIC X(25).
+
+       FD NEW-CAR-FILE.
+       01 NEW-CAR-RECORD.
+           05 NEW-CAR-TYPE        PIC X(5).
+           05 NEW-CAR-YEAR        PIC 9(4).
+           05 NEW-ENGINE-SIZE     PIC 9(1).
+           05 NEW-VIN-NUMBER      PIC X(17).
+           05 NEW-ODOMETER-MILES  PIC 9(6).
+           05 NEW-CUSTOMER-NAME   PIC X(25).
+
+       WORKING-STORAGE SECTION.
+       01 WS-NEW-FILE-STATUS     PIC X(2) VALUE SPACE.
+       01 WS-EOF-FLAG            PIC X(1) VALUE "N".
+           88 OLD-FILE-EOF       VALUE "Y".
+       01 WS-CONVERTED-COUNT     PIC 9(5) COMP VALUE ZERO.
+       01 WS-DUPLICATE-COUNT     PIC 9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-CONVERT-CAR-FILE.
+           PERFORM 100-INITIALIZE.
+
+           PERFORM 200-READ-OLD-RECORD.
+           PERFORM 300-CONVERT-ONE-RECORD
+               UNTIL OLD-FILE-EOF.
+
+           PERFORM 900-FINISH.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT OLD-CAR-FILE.
+           OPEN OUTPUT NEW-CAR-FILE.
+
+       200-READ-OLD-RECORD.
+           READ OLD-CAR-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+       300-CONVERT-ONE-RECORD.
+           MOVE OLD-CAR-TYPE       TO NEW-CAR-TYPE.
+           MOVE OLD-CAR-YEAR       TO NEW-CAR-YEAR.
+           MOVE OLD-ENGINE-SIZE    TO NEW-ENGINE-SIZE.
+           MOVE OLD-VIN-NUMBER     TO NEW-VIN-NUMBER.
+           MOVE OLD-ODOMETER-MILES TO NEW-ODOMETER-MILES.
+           MOVE OLD-CUSTOMER-NAME  TO NEW-CUSTOMER-NAME.
+
+           WRITE NEW-CAR-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-DUPLICATE-COUNT
+                   DISPLAY "*** DUPLICATE CAR-TYPE " NEW-CAR-TYPE
+                       " - RECORD NOT CONVERTED."
+               NOT INVALID KEY
+                   ADD 1 TO WS-CONVERTED-COUNT
+           END-WRITE.
+
+           PERFORM 200-READ-OLD-RECORD.
+
+       900-FINISH.
+           CLOSE OLD-CAR-FILE.
+           CLOSE NEW-CAR-FILE.
+
+           DISPLAY "*** " WS-CONVERTED-COUNT
+               " RECORD(S) CONVERTED TO THE INDEXED CARFILE.TXT.".
+           IF WS-DUPLICATE-COUNT > ZERO
+               DISPLAY "*** " WS-DUPLICATE-COUNT
+                   " RECORD(S) SKIPPED - DUPLICATE CAR-TYPE."
+           END-IF.
