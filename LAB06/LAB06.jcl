@@ -0,0 +1,40 @@
+//LAB06    JOB  (ACCTNO),'MECHANIC TABLE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* RUNS THE DAILY CAR INVENTORY LOAD/REPORT STEP FOR LAB06.     *
+//* SYSIN SUPPLIES THE RUN MODE CARD (L=LOAD/REPORT).            *
+//* ON A RERUN AFTER AN ABEND PARTWAY THROUGH CARFILE.TXT, ADD   *
+//* PARM='RESTART' SO THE LOAD RESUMES FROM THE LAST CHECKPOINT  *
+//* RECORD IN CARCKPT INSTEAD OF RE-READING THE FILE FROM THE    *
+//* FIRST RECORD.  OMIT THE PARM FOR A NORMAL FROM-THE-TOP RUN.  *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=LAB06
+//STEPLIB  DD   DSN=MECH.PROD.LOADLIB,DISP=SHR
+//CARFILE  DD   DSN=MECH.PROD.CARFILE,DISP=SHR
+//CARLIST  DD   SYSOUT=*
+//CARREJ   DD   SYSOUT=*
+//CARTRANS DD   DSN=MECH.PROD.CARTRANS,DISP=SHR
+//REPAIRRPT DD   SYSOUT=*
+//CARCKPT  DD   DSN=MECH.PROD.CARCKPT,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+L
+/*
+//*
+//* RERUN STEP - UNCOMMENT AND SUBMIT IN PLACE OF STEP010 ABOVE
+//* AFTER AN ABEND.  PARM='RESTART' TELLS THE PROGRAM TO READ
+//* CARCKPT AND RESUME THE LOAD PAST THE LAST CHECKPOINTED
+//* CAR-TYPE INSTEAD OF STARTING OVER AT RECORD ONE.
+//*
+//*STEP010 EXEC PGM=LAB06,PARM='RESTART'
+//*STEPLIB  DD   DSN=MECH.PROD.LOADLIB,DISP=SHR
+//*CARFILE  DD   DSN=MECH.PROD.CARFILE,DISP=SHR
+//*CARLIST  DD   SYSOUT=*
+//*CARREJ   DD   SYSOUT=*
+//*CARTRANS DD   DSN=MECH.PROD.CARTRANS,DISP=SHR
+//*REPAIRRPT DD   SYSOUT=*
+//*CARCKPT  DD   DSN=MECH.PROD.CARCKPT,DISP=SHR
+//*SYSOUT   DD   SYSOUT=*
+//*SYSIN    DD   *
+//*L
+//*/*
